@@ -0,0 +1,9 @@
+      *> CNTRFILE - persisted daily sequence-counter record.
+      *> Shared by AREA1CNT (batch counter routine) and AREA1MNT
+      *> (operator maintenance utility) so both see the same layout
+      *> for WS-AREA-1 / WS-AREA-2 / WS-AREA-3.
+       01  COUNTER-RECORD.
+           05  CTR-AREA-1              PIC 9(11).
+           05  CTR-AREA-2              PIC 9(9).
+           05  CTR-AREA-3              PIC 9(9).
+           05  FILLER                  PIC X(51).
