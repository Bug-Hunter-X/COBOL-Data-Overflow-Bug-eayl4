@@ -0,0 +1,8 @@
+      *> EXTRACTR - downstream extract record for assigned WS-AREA-2
+      *> values. Shared with the downstream teams' copybook library so
+      *> their reader programs stay in sync with this layout.
+       01  EXTRACT-RECORD.
+           05  EXT-AREA-2-VALUE        PIC 9(9).
+           05  EXT-DATE-STAMP          PIC X(8).
+           05  EXT-RUN-ID              PIC X(8).
+           05  FILLER                  PIC X(55).
