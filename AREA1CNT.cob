@@ -0,0 +1,400 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AREA1CNT.
+      *> Daily batch sequence-number counter.  Assigns one WS-AREA-1
+      *> value per input transaction, persists the running counters
+      *> across runs, and reports overflow / rollover / control-total
+      *> exceptions instead of just scrolling them off the console.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTER-FILE ASSIGN TO "COUNTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COUNTER-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT PARAMETER-FILE ASSIGN TO "THRESHLD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+           SELECT OVERFLOW-EXCEPTIONS ASSIGN TO "OVERFLOW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERFLOW-FILE-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
+           SELECT ROLLOVER-REPORT ASSIGN TO "ROLLOVER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROLLOVER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COUNTER-FILE.
+           COPY CNTRFILE.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05  TRAN-ID                 PIC X(10).
+           05  FILLER                  PIC X(70).
+
+       FD  PARAMETER-FILE.
+       01  PARAMETER-RECORD.
+           05  PARM-THRESHOLD-X        PIC X(11).
+           05  PARM-THRESHOLD-N REDEFINES PARM-THRESHOLD-X
+                                       PIC 9(11).
+           05  FILLER                  PIC X(69).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-EXPECTED-COUNT      PIC 9(9).
+           05  FILLER                  PIC X(71).
+
+       FD  OVERFLOW-EXCEPTIONS.
+       01  OVERFLOW-EXCEPTION-RECORD.
+           05  OVX-AREA-1-VALUE        PIC 9(11).
+           05  OVX-TIMESTAMP           PIC X(21).
+           05  OVX-REASON-CODE         PIC X(4).
+           05  FILLER                  PIC X(44).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD.
+           05  AUD-PRIOR-AREA-1        PIC 9(11).
+           05  AUD-NEW-AREA-1          PIC 9(11).
+           05  AUD-AREA-2-VALUE        PIC 9(9).
+           05  AUD-OVERFLOW-FLAG       PIC 9.
+           05  AUD-TIMESTAMP           PIC X(21).
+           05  FILLER                  PIC X(36).
+
+       FD  EXTRACT-FILE.
+           COPY EXTRACTR.
+
+       FD  ROLLOVER-REPORT.
+       01  ROLLOVER-RECORD.
+           05  ROL-EVENT-SEQ           PIC 9(9).
+           05  ROL-AREA-2-AT-ROLL      PIC 9(9).
+           05  ROL-AREA-3-VALUE        PIC 9(9).
+           05  ROL-TIMESTAMP           PIC X(21).
+           05  FILLER                  PIC X(41).
+
+       WORKING-STORAGE SECTION.
+       01  WS-COUNTER-FILE-STATUS      PIC XX.
+           88  WS-COUNTER-FILE-NOT-FOUND        VALUE "35".
+
+       01  WS-CONTROL-FILE-STATUS      PIC XX.
+           88  WS-CONTROL-FILE-NOT-FOUND        VALUE "35".
+
+       01  WS-TRAN-FILE-STATUS         PIC XX.
+           88  WS-TRAN-FILE-NOT-FOUND           VALUE "35".
+
+       01  WS-PARM-FILE-STATUS         PIC XX.
+           88  WS-PARM-FILE-NOT-FOUND           VALUE "35".
+
+       01  WS-OVERFLOW-FILE-STATUS     PIC XX.
+           88  WS-OVERFLOW-FILE-NOT-FOUND       VALUE "35".
+
+       01  WS-AUDIT-FILE-STATUS        PIC XX.
+           88  WS-AUDIT-FILE-NOT-FOUND          VALUE "35".
+
+       01  WS-EXTRACT-FILE-STATUS      PIC XX.
+           88  WS-EXTRACT-FILE-NOT-FOUND        VALUE "35".
+
+       01  WS-ROLLOVER-FILE-STATUS     PIC XX.
+           88  WS-ROLLOVER-FILE-NOT-FOUND       VALUE "35".
+
+       01  WS-SKIP-BALANCING-FLAG      PIC X    VALUE "N".
+           88  WS-BALANCING-SKIPPED             VALUE "Y".
+
+       01  WS-AREA-1                   PIC 9(11) COMP-3 VALUE 0.
+       01  WS-AREA-2                   PIC 9(9) COMP-3 VALUE 0.
+       01  WS-AREA-3                   PIC 9(9) COMP-3 VALUE 0.
+       01  WS-PRIOR-AREA-1             PIC 9(11) COMP-3 VALUE 0.
+       01  WS-TIERS-CROSSED            PIC 9(9) VALUE 0.
+       01  WS-AREA-3-TARGET            PIC 9(9) VALUE 0.
+
+       01  WS-OVERFLOW-FLAG            PIC 9    VALUE 0.
+           88  WS-OVERFLOW-YES                  VALUE 1.
+           88  WS-OVERFLOW-NO                   VALUE 0.
+
+       01  WS-THRESHOLD                PIC 9(11) VALUE 50000.
+      *> WS-AREA-2's own picture-clause capacity - the rollover trigger
+      *> IS this field's physical limit, not an arbitrary business
+      *> figure. WS-AREA-1 is declared wider than this on purpose so
+      *> the rollover path stays reachable instead of dead code.
+       01  WS-AREA-2-MAX-VALUE         PIC 9(9) VALUE 999999999.
+       01  WS-AREA-2-TIER-SIZE         PIC 9(10) VALUE 1000000000.
+
+       01  WS-ABORT-FLAG               PIC X    VALUE "N".
+           88  WS-ABORT-RUN                     VALUE "Y".
+
+       01  WS-EOF-TRANSACTIONS         PIC X    VALUE "N".
+           88  WS-END-OF-TRANSACTIONS           VALUE "Y".
+
+       01  WS-TRAN-COUNT               PIC 9(9) VALUE 0.
+       01  WS-EXPECTED-COUNT           PIC 9(9) VALUE 0.
+       01  WS-ROLLOVER-EVENT-COUNT     PIC 9(9) VALUE 0.
+
+       01  WS-CURRENT-DATE-TIME        PIC X(21).
+       01  WS-EVENT-TIMESTAMP          PIC X(21).
+
+       01  WS-RUN-ID.
+           05  FILLER                  PIC X    VALUE "R".
+           05  WS-RUN-ID-SUFFIX        PIC X(6).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           IF NOT WS-ABORT-RUN
+               PERFORM 2000-PROCESS-TRANSACTIONS
+                   UNTIL WS-END-OF-TRANSACTIONS
+               PERFORM 3000-RECONCILE-CONTROL-TOTALS
+               PERFORM 4000-FINALIZE
+           END-IF
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-RUN-ID-SUFFIX
+           PERFORM 1100-LOAD-PERSISTED-COUNTER
+           PERFORM 1200-LOAD-THRESHOLD-PARAMETER
+           IF NOT WS-ABORT-RUN
+               PERFORM 1300-LOAD-CONTROL-TOTAL
+               PERFORM 1400-OPEN-TRANSACTION-FILE
+               IF NOT WS-ABORT-RUN
+                   PERFORM 1500-OPEN-APPEND-FILES
+                   PERFORM 2900-READ-NEXT-TRANSACTION
+               END-IF
+           END-IF.
+
+       1100-LOAD-PERSISTED-COUNTER.
+           OPEN INPUT COUNTER-FILE
+           IF WS-COUNTER-FILE-NOT-FOUND
+               MOVE 0 TO WS-AREA-1
+               MOVE 0 TO WS-AREA-2
+               MOVE 0 TO WS-AREA-3
+           ELSE
+               READ COUNTER-FILE
+                   AT END
+                       MOVE 0 TO WS-AREA-1
+                       MOVE 0 TO WS-AREA-2
+                       MOVE 0 TO WS-AREA-3
+                   NOT AT END
+                       MOVE CTR-AREA-1 TO WS-AREA-1
+                       MOVE CTR-AREA-2 TO WS-AREA-2
+                       MOVE CTR-AREA-3 TO WS-AREA-3
+               END-READ
+               CLOSE COUNTER-FILE
+           END-IF.
+
+       1200-LOAD-THRESHOLD-PARAMETER.
+           OPEN INPUT PARAMETER-FILE
+           IF WS-PARM-FILE-NOT-FOUND
+               DISPLAY "*** THRESHOLD PARAMETER FILE NOT FOUND ***"
+               SET WS-ABORT-RUN TO TRUE
+           ELSE
+               READ PARAMETER-FILE
+                   AT END
+                       DISPLAY "*** THRESHOLD PARM FILE IS EMPTY ***"
+                       SET WS-ABORT-RUN TO TRUE
+                   NOT AT END
+                       IF PARM-THRESHOLD-X IS NOT NUMERIC
+                           DISPLAY "*** THRESHOLD PARM NOT NUMERIC ***"
+                           SET WS-ABORT-RUN TO TRUE
+                       ELSE
+                           MOVE PARM-THRESHOLD-N TO WS-THRESHOLD
+                       END-IF
+               END-READ
+               CLOSE PARAMETER-FILE
+           END-IF
+           IF WS-ABORT-RUN
+               DISPLAY "*** RUN ABORTED - INVALID THRESHOLD PARM ***"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       1300-LOAD-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-FILE-NOT-FOUND
+               DISPLAY "WARNING: NO CONTROL FILE - SKIP BALANCING"
+               SET WS-BALANCING-SKIPPED TO TRUE
+           ELSE
+               READ CONTROL-FILE
+                   AT END
+                       DISPLAY "WARNING: NO CONTROL RECORD - SKIP"
+                       SET WS-BALANCING-SKIPPED TO TRUE
+                   NOT AT END
+                       MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       1400-OPEN-TRANSACTION-FILE.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRAN-FILE-NOT-FOUND
+               DISPLAY "*** TRANSACTION FILE NOT FOUND ***"
+               SET WS-ABORT-RUN TO TRUE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       1500-OPEN-APPEND-FILES.
+           OPEN EXTEND OVERFLOW-EXCEPTIONS
+           IF WS-OVERFLOW-FILE-NOT-FOUND
+               OPEN OUTPUT OVERFLOW-EXCEPTIONS
+           END-IF
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-FILE-NOT-FOUND
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           OPEN EXTEND EXTRACT-FILE
+           IF WS-EXTRACT-FILE-NOT-FOUND
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF
+           OPEN EXTEND ROLLOVER-REPORT
+           IF WS-ROLLOVER-FILE-NOT-FOUND
+               OPEN OUTPUT ROLLOVER-REPORT
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM 2100-REFRESH-TIMESTAMP
+           PERFORM 2200-APPLY-INCREMENT
+           PERFORM 2300-WRITE-AUDIT-LOG
+           PERFORM 2900-READ-NEXT-TRANSACTION.
+
+       2100-REFRESH-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-EVENT-TIMESTAMP.
+
+       2200-APPLY-INCREMENT.
+           ADD 1 TO WS-TRAN-COUNT
+           MOVE WS-AREA-1 TO WS-PRIOR-AREA-1
+           ADD 1 TO WS-AREA-1
+           IF WS-AREA-1 > WS-THRESHOLD
+               SET WS-OVERFLOW-YES TO TRUE
+               PERFORM 2400-MOVE-TO-AREA-2
+               PERFORM 2500-WRITE-OVERFLOW-EXCEPTION
+           ELSE
+               SET WS-OVERFLOW-NO TO TRUE
+           END-IF.
+
+       2300-WRITE-AUDIT-LOG.
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE WS-PRIOR-AREA-1 TO AUD-PRIOR-AREA-1
+           MOVE WS-AREA-1 TO AUD-NEW-AREA-1
+           MOVE WS-AREA-2 TO AUD-AREA-2-VALUE
+           MOVE WS-OVERFLOW-FLAG TO AUD-OVERFLOW-FLAG
+           MOVE WS-EVENT-TIMESTAMP TO AUD-TIMESTAMP
+           WRITE AUDIT-LOG-RECORD.
+
+       2400-MOVE-TO-AREA-2.
+           IF WS-AREA-1 > WS-AREA-2-MAX-VALUE
+               COMPUTE WS-AREA-2 =
+                   FUNCTION MOD(WS-AREA-1, WS-AREA-2-TIER-SIZE)
+      *> WS-AREA-3 is how many tiers WS-AREA-1 has fully crossed so
+      *> far, derived from WS-AREA-1's absolute value rather than from
+      *> a per-pass delta - a per-pass comparison only ever sees one
+      *> tier crossing at a time and misses any that happened while
+      *> WS-THRESHOLD (tunable per request 008) was raised high enough
+      *> that this paragraph wasn't running at all. Diffing against the
+      *> already-persisted WS-AREA-3 here catches up on all of them the
+      *> next time overflow fires, instead of leaving them unrecorded.
+               COMPUTE WS-AREA-3-TARGET =
+                   FUNCTION INTEGER-PART(
+                       WS-AREA-1 / WS-AREA-2-TIER-SIZE)
+               COMPUTE WS-TIERS-CROSSED =
+                   WS-AREA-3-TARGET - WS-AREA-3
+               IF WS-TIERS-CROSSED > 0
+                   PERFORM 2410-PROCESS-AREA-2-ROLLOVER
+                       WS-TIERS-CROSSED TIMES
+               END-IF
+           ELSE
+               MOVE WS-AREA-1 TO WS-AREA-2
+           END-IF
+           PERFORM 2420-WRITE-EXTRACT-RECORD.
+
+       2410-PROCESS-AREA-2-ROLLOVER.
+           ADD 1 TO WS-AREA-3
+           ADD 1 TO WS-ROLLOVER-EVENT-COUNT
+           PERFORM 2411-WRITE-ROLLOVER-EVENT.
+
+       2411-WRITE-ROLLOVER-EVENT.
+           MOVE SPACES TO ROLLOVER-RECORD
+           MOVE WS-ROLLOVER-EVENT-COUNT TO ROL-EVENT-SEQ
+      *> Only the last tier in a backfilled batch ends at WS-AREA-2's
+      *> real current value - every earlier tier in the same batch
+      *> was a full pass that wrapped back through zero, so its
+      *> recorded AREA-2-at-roll is zero, not today's final value.
+           IF WS-AREA-3 = WS-AREA-3-TARGET
+               MOVE WS-AREA-2 TO ROL-AREA-2-AT-ROLL
+           ELSE
+               MOVE 0 TO ROL-AREA-2-AT-ROLL
+           END-IF
+           MOVE WS-AREA-3 TO ROL-AREA-3-VALUE
+           MOVE WS-EVENT-TIMESTAMP TO ROL-TIMESTAMP
+           WRITE ROLLOVER-RECORD.
+
+       2420-WRITE-EXTRACT-RECORD.
+           MOVE SPACES TO EXTRACT-RECORD
+           MOVE WS-AREA-2 TO EXT-AREA-2-VALUE
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO EXT-DATE-STAMP
+           MOVE WS-RUN-ID TO EXT-RUN-ID
+           WRITE EXTRACT-RECORD.
+
+       2500-WRITE-OVERFLOW-EXCEPTION.
+           MOVE SPACES TO OVERFLOW-EXCEPTION-RECORD
+           MOVE WS-AREA-1 TO OVX-AREA-1-VALUE
+           MOVE WS-EVENT-TIMESTAMP TO OVX-TIMESTAMP
+           MOVE "OVFL" TO OVX-REASON-CODE
+           WRITE OVERFLOW-EXCEPTION-RECORD.
+
+       2900-READ-NEXT-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-END-OF-TRANSACTIONS TO TRUE
+           END-READ.
+
+       3000-RECONCILE-CONTROL-TOTALS.
+           IF WS-BALANCING-SKIPPED
+               DISPLAY "CONTROL TOTAL NOT CHECKED - NO CONTROL RECORD"
+           ELSE
+               IF WS-TRAN-COUNT = WS-EXPECTED-COUNT
+                   DISPLAY "CONTROL TOTAL BALANCED. TRANSACTIONS = "
+                       WS-TRAN-COUNT
+               ELSE
+                   DISPLAY "*** CONTROL TOTAL MISMATCH *** EXPECTED = "
+                       WS-EXPECTED-COUNT " ACTUAL = " WS-TRAN-COUNT
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       4000-FINALIZE.
+           DISPLAY "TRANSACTIONS PROCESSED: " WS-TRAN-COUNT
+           DISPLAY "FINAL WS-AREA-1 VALUE  : " WS-AREA-1
+           IF WS-ROLLOVER-EVENT-COUNT > 0
+               DISPLAY "ROLLOVER EVENTS THIS RUN: "
+                   WS-ROLLOVER-EVENT-COUNT
+           END-IF
+           PERFORM 4100-SAVE-PERSISTED-COUNTER
+           CLOSE TRANSACTION-FILE
+           CLOSE OVERFLOW-EXCEPTIONS
+           CLOSE AUDIT-LOG
+           CLOSE EXTRACT-FILE
+           CLOSE ROLLOVER-REPORT.
+
+       4100-SAVE-PERSISTED-COUNTER.
+           OPEN OUTPUT COUNTER-FILE
+           MOVE SPACES TO COUNTER-RECORD
+           MOVE WS-AREA-1 TO CTR-AREA-1
+           MOVE WS-AREA-2 TO CTR-AREA-2
+           MOVE WS-AREA-3 TO CTR-AREA-3
+           WRITE COUNTER-RECORD
+           CLOSE COUNTER-FILE.
