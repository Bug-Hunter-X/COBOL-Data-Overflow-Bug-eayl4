@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AREA1MNT.
+      *> Operator maintenance utility for the persisted WS-AREA-1
+      *> sequence counter.  Lets an authorized operator view the
+      *> current value or force a reset without touching AREA1CNT's
+      *> source, logging every action taken to MAINT-LOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTER-FILE ASSIGN TO "COUNTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COUNTER-FILE-STATUS.
+
+           SELECT MAINT-LOG ASSIGN TO "MAINTLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAINT-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COUNTER-FILE.
+           COPY CNTRFILE.
+
+       FD  MAINT-LOG.
+       01  MAINT-LOG-RECORD.
+           05  MLOG-OPERATOR-ID        PIC X(8).
+           05  MLOG-ACTION-CODE        PIC X(7).
+           05  MLOG-AREA-1-AFTER       PIC 9(11).
+           05  MLOG-RESULT-FLAG        PIC 9.
+           05  MLOG-TIMESTAMP          PIC X(21).
+           05  FILLER                  PIC X(26).
+
+       WORKING-STORAGE SECTION.
+       01  WS-COUNTER-FILE-STATUS      PIC XX.
+           88  WS-COUNTER-FILE-NOT-FOUND        VALUE "35".
+
+       01  WS-MAINT-LOG-STATUS         PIC XX.
+           88  WS-MAINT-LOG-NOT-FOUND           VALUE "35".
+
+       01  WS-AREA-1                   PIC 9(11) COMP-3 VALUE 0.
+       01  WS-AREA-2                   PIC 9(9) COMP-3 VALUE 0.
+       01  WS-AREA-3                   PIC 9(9) COMP-3 VALUE 0.
+
+       01  WS-OPERATOR-ID              PIC X(8).
+       01  WS-ACTION-CODE              PIC X(7).
+
+       01  WS-NEW-VALUE-X              PIC X(11).
+       01  WS-NEW-VALUE-CHECK          PIC S9(9) VALUE 0.
+       01  WS-NEW-VALUE-NUMERIC        PIC S9(11)V99 VALUE 0.
+
+       01  WS-RESET-FLAG               PIC X    VALUE "N".
+           88  WS-RESET-PERFORMED               VALUE "Y".
+
+       01  WS-EVENT-TIMESTAMP          PIC X(21).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-ACCEPT-OPERATOR-REQUEST
+           PERFORM 2000-LOAD-COUNTER
+           PERFORM 3000-EXECUTE-ACTION
+           PERFORM 4000-LOG-MAINTENANCE-ACTION
+           STOP RUN.
+
+       1000-ACCEPT-OPERATOR-REQUEST.
+           DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-ID
+           DISPLAY "ENTER ACTION (DISPLAY/RESET): " WITH NO ADVANCING
+           ACCEPT WS-ACTION-CODE
+           IF WS-ACTION-CODE = "RESET"
+               DISPLAY "ENTER NEW WS-AREA-1 VALUE: " WITH NO ADVANCING
+               ACCEPT WS-NEW-VALUE-X
+           END-IF.
+
+       2000-LOAD-COUNTER.
+           OPEN INPUT COUNTER-FILE
+           IF WS-COUNTER-FILE-NOT-FOUND
+               MOVE 0 TO WS-AREA-1
+               MOVE 0 TO WS-AREA-2
+               MOVE 0 TO WS-AREA-3
+           ELSE
+               READ COUNTER-FILE
+                   AT END
+                       MOVE 0 TO WS-AREA-1
+                       MOVE 0 TO WS-AREA-2
+                       MOVE 0 TO WS-AREA-3
+                   NOT AT END
+                       MOVE CTR-AREA-1 TO WS-AREA-1
+                       MOVE CTR-AREA-2 TO WS-AREA-2
+                       MOVE CTR-AREA-3 TO WS-AREA-3
+               END-READ
+               CLOSE COUNTER-FILE
+           END-IF.
+
+       3000-EXECUTE-ACTION.
+           EVALUATE WS-ACTION-CODE
+               WHEN "DISPLAY"
+                   DISPLAY "CURRENT WS-AREA-1 = " WS-AREA-1
+               WHEN "RESET"
+                   PERFORM 3100-RESET-COUNTER
+               WHEN OTHER
+                   DISPLAY "*** UNKNOWN ACTION CODE: " WS-ACTION-CODE
+           END-EVALUATE.
+
+       3100-RESET-COUNTER.
+      *> ACCEPT into an alphanumeric field left-justifies and pads
+      *> with trailing spaces, so testing WS-NEW-VALUE-X IS NUMERIC
+      *> directly rejects any operator input shorter than 11 digits.
+      *> FUNCTION TEST-NUMVAL/NUMVAL tolerate the surrounding spaces,
+      *> so an operator can type "500" instead of "00000000500".
+           COMPUTE WS-NEW-VALUE-CHECK =
+               FUNCTION TEST-NUMVAL(WS-NEW-VALUE-X)
+           IF WS-NEW-VALUE-CHECK = 0
+               COMPUTE WS-NEW-VALUE-NUMERIC =
+                   FUNCTION NUMVAL(WS-NEW-VALUE-X)
+           END-IF
+      *> TEST-NUMVAL alone would also accept a signed or fractional
+      *> value (e.g. "-5" or "1.5") that WS-AREA-1's unsigned integer
+      *> picture clause can't represent without silently truncating -
+      *> reject those the same as any other invalid reset value.
+           IF WS-NEW-VALUE-CHECK = 0
+               AND WS-NEW-VALUE-NUMERIC >= 0
+               AND WS-NEW-VALUE-NUMERIC =
+                   FUNCTION INTEGER-PART(WS-NEW-VALUE-NUMERIC)
+               MOVE WS-NEW-VALUE-NUMERIC TO WS-AREA-1
+               SET WS-RESET-PERFORMED TO TRUE
+               DISPLAY "WS-AREA-1 RESET TO " WS-AREA-1
+           ELSE
+               DISPLAY "*** INVALID RESET VALUE - NO CHANGE MADE ***"
+           END-IF.
+
+       4000-LOG-MAINTENANCE-ACTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-EVENT-TIMESTAMP
+           IF WS-RESET-PERFORMED
+               PERFORM 4100-SAVE-COUNTER
+           END-IF
+           OPEN EXTEND MAINT-LOG
+           IF WS-MAINT-LOG-NOT-FOUND
+               OPEN OUTPUT MAINT-LOG
+           END-IF
+           MOVE SPACES TO MAINT-LOG-RECORD
+           MOVE WS-OPERATOR-ID TO MLOG-OPERATOR-ID
+           MOVE WS-ACTION-CODE TO MLOG-ACTION-CODE
+           MOVE WS-AREA-1 TO MLOG-AREA-1-AFTER
+      *> Distinguishes "RESET requested and applied" from "RESET
+      *> requested but rejected as invalid" - without this the log
+      *> can't tell the two apart, since MLOG-AREA-1-AFTER is the
+      *> same either way (the value the counter ended the run with).
+           IF WS-ACTION-CODE = "RESET" AND NOT WS-RESET-PERFORMED
+               MOVE 0 TO MLOG-RESULT-FLAG
+           ELSE
+               MOVE 1 TO MLOG-RESULT-FLAG
+           END-IF
+           MOVE WS-EVENT-TIMESTAMP TO MLOG-TIMESTAMP
+           WRITE MAINT-LOG-RECORD
+           CLOSE MAINT-LOG.
+
+       4100-SAVE-COUNTER.
+           OPEN OUTPUT COUNTER-FILE
+           MOVE SPACES TO COUNTER-RECORD
+           MOVE WS-AREA-1 TO CTR-AREA-1
+           MOVE WS-AREA-2 TO CTR-AREA-2
+           MOVE WS-AREA-3 TO CTR-AREA-3
+           WRITE COUNTER-RECORD
+           CLOSE COUNTER-FILE.
